@@ -1,94 +1,379 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GRADESREPORT.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT REPORTFILE ASSIGN TO "output.dat"
+           SELECT REPORTFILE ASSIGN TO WS-REPORT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT EXCEPTIONFILE ASSIGN TO WS-EXCEPTION-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUNPARMFILE ASSIGN TO "RUNPARM.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT CHECKPOINTFILE ASSIGN TO WS-CHECKPOINT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD REPORTFILE.
-       01 REPORTRECORD PIC X(200).
-       
+       01 REPORTRECORD PIC X(320).
+
+       FD EXCEPTIONFILE.
+       01 EXCEPTIONRECORD PIC X(200).
+
+       FD RUNPARMFILE.
+       01 RUNPARM-RECORD PIC X(85).
+
+       FD CHECKPOINTFILE.
+       01 CHECKPOINT-RECORD PIC X(250).
+
        WORKING-STORAGE SECTION.
-       
+
        01 DB-CONNECTIONINFO.
-           05 DB-USERNAME PIC X(30) VALUE "cobol".
-           05 DB-PASSWORD PIC X(10) VALUE SPACES.
-           05 DB-NAME     PIC X(30) VALUE "student".
-       
+           05 DB-USERNAME PIC X(30).
+           05 DB-PASSWORD PIC X(10).
+           05 DB-NAME     PIC X(30).
+
+      *        Connection details and the run identifier now come in at
+      *        run time from RUNPARM.DAT instead of being compiled in -
+      *        see 1050-READ-RUN-PARAMETERS.
+       01 WS-RUN-PARAMETERS.
+           05 WS-PARM-USERNAME    PIC X(30).
+           05 WS-PARM-PASSWORD    PIC X(10).
+           05 WS-PARM-DBNAME      PIC X(30).
+           05 WS-PARM-RUNID       PIC X(10).
+           05 WS-PARM-OUTPUT-MODE PIC X(4).
+           05 WS-PARM-RESTART     PIC X(1).
+
+       01 WS-RUN-ID            PIC X(10) VALUE SPACES.
+       01 WS-OUTPUT-MODE       PIC X(4)  VALUE "RPT ".
+       01 WS-REPORT-FILENAME     PIC X(60) VALUE SPACES.
+       01 WS-EXCEPTION-FILENAME  PIC X(60) VALUE SPACES.
+       01 WS-CHECKPOINT-FILENAME PIC X(60) VALUE SPACES.
+       01 WS-RUNPARM-STATUS      PIC XX.
+       01 WS-CHECKPOINT-STATUS   PIC XX.
+       01 WS-CHECKPOINT-EXISTED  PIC X VALUE "N".
+       01 WS-FILES-OPEN          PIC X VALUE "N".
+       01 WS-CHECKPOINT-OPEN     PIC X VALUE "N".
+       01 WS-ABEND-MESSAGE       PIC X(80) VALUE SPACES.
+       01 WS-LOG-PARAGRAPH       PIC X(30) VALUE SPACES.
+       01 WS-SQLCODE-DISPLAY     PIC -999999.
+
+      *        PIC 99V99/9(3)V9 fields carry an implied decimal point -
+      *        STRINGing them DELIMITED BY SIZE emits the raw digits
+      *        with no "." and no way for a reader to know where it
+      *        belongs, so any grade/average/coefficient bound for the
+      *        CSV export or the ECART MOYENNE mismatch line is first
+      *        MOVEd through one of these edited fields.
+       01 WS-GRADE-DISPLAY       PIC Z9.99.
+       01 WS-COEF-DISPLAY        PIC ZZ9.9.
+
        01 STUDENT-DETAILS.
            05 STUDENT-ID PIC 9(4).
            05 LASTNAME   PIC X(35).
            05 FIRSTNAME  PIC X(35).
            05 TOTAL-GRADE PIC 99V99.
-       
+
        01 COURSE-DETAILS.
            05 COURSE-ID     PIC 9(4).
            05 LABEL-COURSE  PIC X(35).
            05 COEF-COURSE   PIC 9(3)V9.
            05 AVERAGE-GRADE PIC 99V99.
-       
+
        01 GRADE-DETAILS.
            05 GRADE-STUDENT-ID PIC 9(4).
            05 GRADE-COURSE-ID  PIC 9(4).
            05 GRADE-VALUE      PIC 99V99.
-       
-       01 HEADER-LINE PIC X(200) VALUE ALL "*".
-       01 TITLE-LINE  PIC X(200) VALUE SPACES.
-       01 COLUMN-HEADER PIC X(200) VALUE 
-           "NOM        PRENOM     MOYENNE     C1        C2        C3"
-           "        C4        C5        C6".
-       01 STUDENT-REPORT-LINE PIC X(200).
-       01 COURSES-LINE PIC X(48).
-       
-       01 WS-COURSE-NAMES OCCURS 6 TIMES PIC X(8).
-       01 WS-GRADE PIC 99V99 VALUE 0.
+
+       01 HEADER-LINE PIC X(320) VALUE ALL "*".
+       01 TITLE-LINE  PIC X(320) VALUE SPACES.
+       01 COLUMN-HEADER PIC X(320) VALUE SPACES.
+       01 WS-COURSE-HEADER-CELL PIC X(10).
+       01 STUDENT-REPORT-LINE PIC X(320).
+       01 WS-RANK-LABEL PIC X(25).
+
+      *        Courses are no longer fixed at 6 - WS-COURSE-COUNT is set
+      *        from however many rows 2100-FETCH-COURSES actually finds,
+      *        up to WS-MAX-COURSES, and every table/line that used
+      *        to be sized "OCCURS 6" now grows or shrinks with it.
+       01 WS-MAX-COURSES  PIC 9(3) VALUE 20.
+       01 WS-COURSE-COUNT PIC 9(3) VALUE 0.
+       01 WS-COURSE-IDX   PIC 9(3) VALUE 0.
+       01 WS-COURSE-IDX-DISP PIC Z(2)9.
+       01 WS-COURSE-POS   PIC 9(4) VALUE 0.
+       01 WS-COURSES-LEN  PIC 9(4) VALUE 0.
+       01 WS-NOTES-COUNT  PIC 9(6) VALUE 0.
+       01 WS-STRING-PTR   PIC 9(4) VALUE 1.
+
+       01 COURSES-LINE PIC X(160).
+
        01 WS-STUDENT-COUNTER PIC 9(3) VALUE 0.
-       01 WS-TOTAL-AVERAGE PIC 99V99 VALUE 0.
+       01 WS-TOTAL-AVERAGE PIC 9(5)V99 VALUE 0.
        01 WS-CLASS-AVERAGE PIC 99V99 VALUE 0.
-       
+
        01 COURSE-LIST.
-           05 COURSE-INFO OCCURS 6 TIMES.
-               10 COURSE-ID PIC 9(4).
+           05 COURSE-INFO OCCURS 1 TO 20 TIMES
+               DEPENDING ON WS-COURSE-COUNT.
+               10 COURSE-INFO-ID PIC 9(4).
                10 COURSE-LABEL PIC X(35).
                10 COURSE-COEF PIC 9(3)V9.
                10 COURSE-AVERAGE PIC 99V99.
-       
+
+      *        Per-course grade of the student currently being fetched,
+      *        plus whether a row for that course was actually found -
+      *        used both to recompute the weighted average (2300) and to
+      *        tell a missing grade apart from a genuine 00.00 (2200).
+       01 WS-STUDENT-GRADES.
+           05 WS-GRADE-SLOT OCCURS 1 TO 20 TIMES
+               DEPENDING ON WS-COURSE-COUNT.
+               10 WS-SLOT-GRADE   PIC 99V99.
+               10 WS-SLOT-PRESENT PIC X VALUE "N".
+
+       01 WS-COMPUTED-AVERAGE PIC 99V99 VALUE 0.
+       01 WS-MISMATCH-FLAG    PIC X VALUE "N".
+       01 WS-SUM-WEIGHTED     PIC 9(7)V99 VALUE 0.
+       01 WS-SUM-COEF         PIC 9(5)V9  VALUE 0.
+
+      *        All fetched students are held here so the whole class can
+      *        be sorted and ranked before anything is printed (see
+      *        2500-SORT-STUDENTS / 2600-ASSIGN-RANKS / 3050).
+       01 WS-MAX-STUDENTS PIC 9(3) VALUE 999.
+       01 WS-STUDENT-TABLE.
+           05 WS-STUDENT-ENTRY OCCURS 1 TO 999 TIMES
+               DEPENDING ON WS-STUDENT-COUNTER.
+               10 WS-S-ID            PIC 9(4).
+               10 WS-S-LASTNAME      PIC X(35).
+               10 WS-S-FIRSTNAME     PIC X(35).
+               10 WS-S-TOTAL-GRADE   PIC 99V99.
+               10 WS-S-COMPUTED-AVG  PIC 99V99.
+               10 WS-S-MISMATCH-FLAG PIC X.
+               10 WS-S-COURSES-LINE  PIC X(160).
+               10 WS-S-RANK          PIC 9(3).
+               10 WS-S-HONOR-FLAG    PIC X.
+
+       01 WS-SWAP-ENTRY.
+           05 WS-SWAP-ID            PIC 9(4).
+           05 WS-SWAP-LASTNAME      PIC X(35).
+           05 WS-SWAP-FIRSTNAME     PIC X(35).
+           05 WS-SWAP-TOTAL-GRADE   PIC 99V99.
+           05 WS-SWAP-COMPUTED-AVG  PIC 99V99.
+           05 WS-SWAP-MISMATCH-FLAG PIC X.
+           05 WS-SWAP-COURSES-LINE  PIC X(160).
+           05 WS-SWAP-RANK          PIC 9(3).
+           05 WS-SWAP-HONOR-FLAG    PIC X.
+
+       01 WS-SORT-I       PIC 9(3) VALUE 0.
+       01 WS-SORT-J       PIC 9(3) VALUE 0.
+       01 WS-STU-IDX      PIC 9(3) VALUE 0.
+       01 WS-HONOR-CUTOFF PIC 9(3) VALUE 0.
+
+      *        Checkpoint row layout mirrors WS-STUDENT-ENTRY (minus
+      *        the rank/honor flag, only known once the full class
+      *        is sorted) - see 1070-READ-CHECKPOINT and
+      *        2060-WRITE-CHECKPOINT.
+       01 WS-CHECKPOINT-ROW.
+           05 WS-CP-ID            PIC 9(4).
+           05 WS-CP-LASTNAME      PIC X(35).
+           05 WS-CP-FIRSTNAME     PIC X(35).
+           05 WS-CP-TOTAL-GRADE   PIC 99V99.
+           05 WS-CP-COMPUTED-AVG  PIC 99V99.
+           05 WS-CP-MISMATCH      PIC X.
+           05 WS-CP-COURSES-LINE  PIC X(160).
+           05 FILLER              PIC X(7).
+
+       01 WS-LAST-CHECKPOINT-ID PIC 9(4) VALUE 0.
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       
+
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM 1050-READ-RUN-PARAMETERS
+           PERFORM 1060-BUILD-RUNTIME-FILENAMES
+
            OPEN OUTPUT REPORTFILE
-       
+           OPEN OUTPUT EXCEPTIONFILE
+           MOVE "Y" TO WS-FILES-OPEN
+
            PERFORM 1000-CONNECT-TO-DB
-           PERFORM 3000-GENERATE-REPORT-HEADER
+           PERFORM 1070-READ-CHECKPOINT
+           PERFORM 1080-OPEN-CHECKPOINT-FOR-APPEND
+
            PERFORM 2100-FETCH-COURSES
+           COMPUTE WS-COURSES-LEN = WS-COURSE-COUNT * 8
+
+           PERFORM 3000-GENERATE-REPORT-HEADER
            PERFORM 2000-FETCH-STUDENTS
+           PERFORM 2500-SORT-STUDENTS
+           PERFORM 2600-ASSIGN-RANKS
+           PERFORM 3050-PRINT-RANKED-STUDENTS
            PERFORM 4000-GENERATE-CLASS-AVERAGE
            PERFORM 5000-GENERATE-COURSE-DETAILS
+
            PERFORM 9000-CLOSE-DB
            CLOSE REPORTFILE
+           CLOSE EXCEPTIONFILE
+           CLOSE CHECKPOINTFILE
            STOP RUN.
-       
+
+       1050-READ-RUN-PARAMETERS.
+           OPEN INPUT RUNPARMFILE
+           IF WS-RUNPARM-STATUS NOT = "00"
+               MOVE "1050-READ-RUN-PARAMETERS: CANNOT OPEN "
+                   & "RUNPARM.DAT" TO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-PROGRAM
+           END-IF
+
+           READ RUNPARMFILE INTO WS-RUN-PARAMETERS
+               AT END
+                   MOVE "1050-READ-RUN-PARAMETERS: RUNPARM.DAT "
+                       & "HAS NO PARAMETER RECORD"
+                       TO WS-ABEND-MESSAGE
+                   PERFORM 9900-ABEND-PROGRAM
+           END-READ
+
+           CLOSE RUNPARMFILE
+
+           MOVE WS-PARM-USERNAME    TO DB-USERNAME
+           MOVE WS-PARM-PASSWORD    TO DB-PASSWORD
+           MOVE WS-PARM-DBNAME      TO DB-NAME
+           MOVE WS-PARM-RUNID       TO WS-RUN-ID
+           MOVE WS-PARM-OUTPUT-MODE TO WS-OUTPUT-MODE
+
+           IF WS-OUTPUT-MODE = SPACES
+               MOVE "RPT " TO WS-OUTPUT-MODE
+           END-IF
+
+           IF WS-PARM-RESTART NOT = "Y"
+               MOVE "N" TO WS-PARM-RESTART
+           END-IF.
+
+       1060-BUILD-RUNTIME-FILENAMES.
+           MOVE SPACES TO WS-REPORT-FILENAME
+           MOVE SPACES TO WS-EXCEPTION-FILENAME
+           MOVE SPACES TO WS-CHECKPOINT-FILENAME
+
+           IF WS-OUTPUT-MODE (1:3) = "CSV"
+               STRING "bulletin_" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                      ".csv" DELIMITED BY SIZE
+                      INTO WS-REPORT-FILENAME
+           ELSE
+               STRING "bulletin_" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                      ".dat" DELIMITED BY SIZE
+                      INTO WS-REPORT-FILENAME
+           END-IF
+
+           STRING "exceptions_" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                  ".log" DELIMITED BY SIZE
+                  INTO WS-EXCEPTION-FILENAME
+
+           STRING "checkpoint_" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+                  INTO WS-CHECKPOINT-FILENAME.
+
        1000-CONNECT-TO-DB.
            EXEC SQL
                CONNECT :DB-USERNAME IDENTIFIED BY :DB-PASSWORD
                USING :DB-NAME
-           END-EXEC.
-       
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE "1000-CONNECT-TO-DB" TO WS-LOG-PARAGRAPH
+               PERFORM 9100-LOG-SQL-EXCEPTION
+               MOVE "1000-CONNECT-TO-DB: UNABLE TO CONNECT TO "
+                   & "THE DATABASE" TO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-PROGRAM
+           END-IF.
+
+      *        A checkpoint file is only honored when the run parameter
+      *        explicitly asks for a restart (WS-PARM-RESTART = "Y").
+      *        A plain, non-restart run leaves WS-CHECKPOINT-EXISTED at
+      *        "N" even when a stale checkpoint from a prior completed
+      *        run is sitting on disk, so 1080 opens it OUTPUT (fresh)
+      *        instead of EXTEND and every student is re-fetched from
+      *        the database - otherwise a corrected grade would never
+      *        be picked up on a same-run-id rerun.
+       1070-READ-CHECKPOINT.
+           MOVE 0 TO WS-LAST-CHECKPOINT-ID
+           MOVE 0 TO WS-STUDENT-COUNTER
+           MOVE 0 TO WS-TOTAL-AVERAGE
+           MOVE "N" TO WS-CHECKPOINT-EXISTED
+
+           IF WS-PARM-RESTART = "Y"
+               OPEN INPUT CHECKPOINTFILE
+               IF WS-CHECKPOINT-STATUS = "00"
+                   MOVE "Y" TO WS-CHECKPOINT-EXISTED
+                   PERFORM UNTIL WS-CHECKPOINT-STATUS NOT = "00"
+                       READ CHECKPOINTFILE INTO WS-CHECKPOINT-ROW
+                           AT END MOVE "10" TO WS-CHECKPOINT-STATUS
+                       END-READ
+                       IF WS-CHECKPOINT-STATUS = "00"
+                           PERFORM 1075-RESTORE-CHECKPOINT-ENTRY
+                       END-IF
+                   END-PERFORM
+                   CLOSE CHECKPOINTFILE
+               END-IF
+           END-IF.
+
+       1075-RESTORE-CHECKPOINT-ENTRY.
+           ADD 1 TO WS-STUDENT-COUNTER
+           MOVE WS-CP-ID           TO WS-S-ID (WS-STUDENT-COUNTER)
+           MOVE WS-CP-LASTNAME     TO
+               WS-S-LASTNAME (WS-STUDENT-COUNTER)
+           MOVE WS-CP-FIRSTNAME    TO
+               WS-S-FIRSTNAME (WS-STUDENT-COUNTER)
+           MOVE WS-CP-TOTAL-GRADE  TO
+               WS-S-TOTAL-GRADE (WS-STUDENT-COUNTER)
+           MOVE WS-CP-COMPUTED-AVG TO
+               WS-S-COMPUTED-AVG (WS-STUDENT-COUNTER)
+           MOVE WS-CP-MISMATCH     TO
+               WS-S-MISMATCH-FLAG (WS-STUDENT-COUNTER)
+           MOVE WS-CP-COURSES-LINE TO
+               WS-S-COURSES-LINE (WS-STUDENT-COUNTER)
+           ADD WS-CP-TOTAL-GRADE TO WS-TOTAL-AVERAGE
+           MOVE WS-CP-ID TO WS-LAST-CHECKPOINT-ID.
+
+       1080-OPEN-CHECKPOINT-FOR-APPEND.
+           IF WS-CHECKPOINT-EXISTED = "Y"
+               OPEN EXTEND CHECKPOINTFILE
+           ELSE
+               OPEN OUTPUT CHECKPOINTFILE
+           END-IF
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               MOVE "1080-OPEN-CHECKPOINT-FOR-APPEND: CANNOT OPEN "
+                   & "CHECKPOINT FILE FOR WRITING" TO
+                   WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-PROGRAM
+           END-IF
+           MOVE "Y" TO WS-CHECKPOINT-OPEN.
+
        2000-FETCH-STUDENTS.
            EXEC SQL
                DECLARE STUDENT_CURSOR CURSOR FOR
-               SELECT ID, LASTNAME, FIRSTNAME, TOTAL_GRADE FROM STUDENT
-           END-EXEC.
+               SELECT ID, LASTNAME, FIRSTNAME, TOTAL_GRADE
+                   FROM STUDENT
+                   WHERE ID > :WS-LAST-CHECKPOINT-ID
+                   ORDER BY ID
+           END-EXEC
            EXEC SQL
                OPEN STUDENT_CURSOR
-           END-EXEC.
-       
-           PERFORM UNTIL SQLCODE = 100
+           END-EXEC
+
+           IF SQLCODE < 0
+               MOVE "2000-FETCH-STUDENTS" TO WS-LOG-PARAGRAPH
+               PERFORM 9100-LOG-SQL-EXCEPTION
+           END-IF
+
+           PERFORM UNTIL SQLCODE = 100 OR SQLCODE < 0
+                   OR WS-STUDENT-COUNTER >= WS-MAX-STUDENTS
                EXEC SQL FETCH STUDENT_CURSOR INTO :STUDENT-ID,
                                                  :LASTNAME,
                                                  :FIRSTNAME,
@@ -98,128 +383,586 @@
                    ADD 1 TO WS-STUDENT-COUNTER
                    ADD TOTAL-GRADE TO WS-TOTAL-AVERAGE
                    PERFORM 2200-FETCH-GRADES
-                   PERFORM 3100-GENERATE-STUDENT-REPORT
+                   PERFORM 2300-RECONCILE-TOTAL-GRADE
+                   PERFORM 2050-STORE-STUDENT-ENTRY
+                   PERFORM 2060-WRITE-CHECKPOINT
+               ELSE
+                   IF SQLCODE < 0
+                       MOVE "2000-FETCH-STUDENTS" TO
+                           WS-LOG-PARAGRAPH
+                       PERFORM 9100-LOG-SQL-EXCEPTION
+                   END-IF
                END-IF
            END-PERFORM.
-       
+
+           IF WS-STUDENT-COUNTER >= WS-MAX-STUDENTS
+                   AND SQLCODE NOT = 100 AND SQLCODE NOT < 0
+               MOVE SPACES TO EXCEPTIONRECORD
+               STRING "PARAGRAPH=2000-FETCH-STUDENTS CLASS HAS "
+                      & "MORE THAN " DELIMITED BY SIZE
+                      WS-MAX-STUDENTS DELIMITED BY SIZE
+                      " STUDENTS, REMAINDER SKIPPED" DELIMITED BY SIZE
+                   INTO EXCEPTIONRECORD
+               WRITE EXCEPTIONRECORD
+           END-IF
+
+           IF SQLCODE < 0
+               MOVE "2000-FETCH-STUDENTS: FETCH FAILED MID-BATCH, "
+                   & "ABORTING" TO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-PROGRAM
+           END-IF.
+
            EXEC SQL
                CLOSE STUDENT_CURSOR
            END-EXEC.
-       
+
+       2050-STORE-STUDENT-ENTRY.
+           MOVE STUDENT-ID  TO WS-S-ID (WS-STUDENT-COUNTER)
+           MOVE LASTNAME    TO WS-S-LASTNAME (WS-STUDENT-COUNTER)
+           MOVE FIRSTNAME   TO WS-S-FIRSTNAME (WS-STUDENT-COUNTER)
+           MOVE TOTAL-GRADE TO WS-S-TOTAL-GRADE (WS-STUDENT-COUNTER)
+           MOVE WS-COMPUTED-AVERAGE TO
+               WS-S-COMPUTED-AVG (WS-STUDENT-COUNTER)
+           MOVE WS-MISMATCH-FLAG TO
+               WS-S-MISMATCH-FLAG (WS-STUDENT-COUNTER)
+           MOVE COURSES-LINE TO
+               WS-S-COURSES-LINE (WS-STUDENT-COUNTER).
+
+       2060-WRITE-CHECKPOINT.
+           MOVE STUDENT-ID          TO WS-CP-ID
+           MOVE LASTNAME            TO WS-CP-LASTNAME
+           MOVE FIRSTNAME           TO WS-CP-FIRSTNAME
+           MOVE TOTAL-GRADE         TO WS-CP-TOTAL-GRADE
+           MOVE WS-COMPUTED-AVERAGE TO WS-CP-COMPUTED-AVG
+           MOVE WS-MISMATCH-FLAG    TO WS-CP-MISMATCH
+           MOVE COURSES-LINE        TO WS-CP-COURSES-LINE
+           WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-ROW
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               MOVE SPACES TO EXCEPTIONRECORD
+               STRING "PARAGRAPH=2060-WRITE-CHECKPOINT FILE "
+                      & "STATUS=" DELIMITED BY SIZE
+                      WS-CHECKPOINT-STATUS DELIMITED BY SIZE
+                      " CHECKPOINT WRITE FAILED, RESTART POSITION "
+                      & "NOT RECORDED" DELIMITED BY SIZE
+                   INTO EXCEPTIONRECORD
+               WRITE EXCEPTIONRECORD
+           END-IF.
+
        2100-FETCH-COURSES.
+           MOVE 0 TO WS-COURSE-COUNT
            EXEC SQL
                DECLARE COURSE_CURSOR CURSOR FOR
                SELECT ID, LABEL, COEF, AVERAGE_GRADE FROM COURSE
-           END-EXEC.
+                   ORDER BY ID
+           END-EXEC
            EXEC SQL
                OPEN COURSE_CURSOR
-           END-EXEC.
-       
-           PERFORM VARYING COURSE-ID FROM 1 BY 1 UNTIL COURSE-ID > 6
+           END-EXEC
+
+           IF SQLCODE < 0
+               MOVE "2100-FETCH-COURSES" TO WS-LOG-PARAGRAPH
+               PERFORM 9100-LOG-SQL-EXCEPTION
+           END-IF
+
+           PERFORM UNTIL SQLCODE = 100 OR SQLCODE < 0
+                   OR WS-COURSE-COUNT >= WS-MAX-COURSES
                EXEC SQL FETCH COURSE_CURSOR INTO
-                   :COURSE-LIST(COURSE-ID)-COURSE-ID,
-                   :COURSE-LIST(COURSE-ID)-COURSE-LABEL,
-                   :COURSE-LIST(COURSE-ID)-COEF-COURSE,
-                   :COURSE-LIST(COURSE-ID)-COURSE-AVERAGE
+                   :COURSE-ID, :LABEL-COURSE, :COEF-COURSE,
+                   :AVERAGE-GRADE
                END-EXEC
+               IF SQLCODE = 0
+                   ADD 1 TO WS-COURSE-COUNT
+                   MOVE COURSE-ID OF COURSE-DETAILS TO
+                       COURSE-INFO-ID (WS-COURSE-COUNT)
+                   MOVE LABEL-COURSE TO
+                       COURSE-LABEL (WS-COURSE-COUNT)
+                   MOVE COEF-COURSE TO
+                       COURSE-COEF (WS-COURSE-COUNT)
+                   MOVE AVERAGE-GRADE TO
+                       COURSE-AVERAGE (WS-COURSE-COUNT)
+               ELSE
+                   IF SQLCODE < 0
+                       MOVE "2100-FETCH-COURSES" TO
+                           WS-LOG-PARAGRAPH
+                       PERFORM 9100-LOG-SQL-EXCEPTION
+                   END-IF
+               END-IF
            END-PERFORM.
-       
+
+           IF SQLCODE < 0
+               MOVE "2100-FETCH-COURSES: FETCH FAILED MID-BATCH, "
+                   & "ABORTING" TO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-PROGRAM
+           END-IF
+
+           IF WS-COURSE-COUNT >= WS-MAX-COURSES AND SQLCODE = 0
+               MOVE SPACES TO EXCEPTIONRECORD
+               STRING "PARAGRAPH=2100-FETCH-COURSES COURSE TABLE "
+                      & "HAS MORE THAN " DELIMITED BY SIZE
+                      WS-MAX-COURSES DELIMITED BY SIZE
+                      " ROWS, REMAINDER SKIPPED" DELIMITED BY SIZE
+                   INTO EXCEPTIONRECORD
+               WRITE EXCEPTIONRECORD
+           END-IF.
+
            EXEC SQL
                CLOSE COURSE_CURSOR
            END-EXEC.
-       
+
        2200-FETCH-GRADES.
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                   UNTIL WS-COURSE-IDX > WS-COURSE-COUNT
+               MOVE 0 TO WS-SLOT-GRADE (WS-COURSE-IDX)
+               MOVE "N" TO WS-SLOT-PRESENT (WS-COURSE-IDX)
+           END-PERFORM
+
            EXEC SQL
                DECLARE GRADE_CURSOR CURSOR FOR
-               SELECT COURSE_ID, GRADE FROM GRADE WHERE STUDENT_ID = 
+               SELECT COURSE_ID, GRADE FROM GRADE WHERE STUDENT_ID =
                        :STUDENT-ID
-           END-EXEC.
+           END-EXEC
            EXEC SQL
                OPEN GRADE_CURSOR
-           END-EXEC.
-       
-           MOVE SPACES TO COURSES-LINE
-           PERFORM VARYING COURSE-ID FROM 1 BY 1 UNTIL COURSE-ID > 6
-               MOVE 0 TO WS-GRADE
-               EXEC SQL FETCH GRADE_CURSOR INTO :GRADE-COURSE-ID, 
+           END-EXEC
+
+           IF SQLCODE < 0
+               MOVE "2200-FETCH-GRADES" TO WS-LOG-PARAGRAPH
+               PERFORM 9100-LOG-SQL-EXCEPTION
+           END-IF
+
+      *        Grades come back in whatever order the GRADE table
+      *        returns them, not in COURSE-LIST order, and a student
+      *        missing one course's grade has no row for it at all -
+      *        so each fetched row is matched to its course by id
+      *        (2250) instead of being dropped into the next slot.
+           PERFORM UNTIL SQLCODE = 100 OR SQLCODE < 0
+               EXEC SQL FETCH GRADE_CURSOR INTO :GRADE-COURSE-ID,
                                                 :GRADE-VALUE
                END-EXEC
                IF SQLCODE = 0
-                   STRING GRADE-VALUE DELIMITED BY SIZE 
-                       INTO COURSES-LINE (COURSE-ID:8)
+                   PERFORM 2250-MATCH-GRADE-TO-COURSE
+               ELSE
+                   IF SQLCODE < 0
+                       MOVE "2200-FETCH-GRADES" TO
+                           WS-LOG-PARAGRAPH
+                       PERFORM 9100-LOG-SQL-EXCEPTION
+                   END-IF
                END-IF
            END-PERFORM.
-       
+
+           IF SQLCODE < 0
+               MOVE "2200-FETCH-GRADES: FETCH FAILED MID-BATCH, "
+                   & "ABORTING" TO WS-ABEND-MESSAGE
+               PERFORM 9900-ABEND-PROGRAM
+           END-IF
+
            EXEC SQL
                CLOSE GRADE_CURSOR
-           END-EXEC.
-       
+           END-EXEC
+
+           MOVE SPACES TO COURSES-LINE
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                   UNTIL WS-COURSE-IDX > WS-COURSE-COUNT
+               COMPUTE WS-COURSE-POS =
+                   (WS-COURSE-IDX - 1) * 8 + 1
+               IF WS-SLOT-PRESENT (WS-COURSE-IDX) = "Y"
+                   MOVE WS-SLOT-GRADE (WS-COURSE-IDX) TO
+                       WS-GRADE-DISPLAY
+                   STRING WS-GRADE-DISPLAY
+                       DELIMITED BY SIZE
+                       INTO COURSES-LINE (WS-COURSE-POS:8)
+               ELSE
+                   MOVE "ABS" TO COURSES-LINE (WS-COURSE-POS:8)
+               END-IF
+           END-PERFORM.
+
+       2250-MATCH-GRADE-TO-COURSE.
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                   UNTIL WS-COURSE-IDX > WS-COURSE-COUNT
+               IF GRADE-COURSE-ID =
+                       COURSE-INFO-ID (WS-COURSE-IDX)
+                   MOVE GRADE-VALUE TO
+                       WS-SLOT-GRADE (WS-COURSE-IDX)
+                   MOVE "Y" TO WS-SLOT-PRESENT (WS-COURSE-IDX)
+               END-IF
+           END-PERFORM.
+
+       2300-RECONCILE-TOTAL-GRADE.
+           MOVE 0 TO WS-SUM-WEIGHTED
+           MOVE 0 TO WS-SUM-COEF
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                   UNTIL WS-COURSE-IDX > WS-COURSE-COUNT
+               IF WS-SLOT-PRESENT (WS-COURSE-IDX) = "Y"
+                   COMPUTE WS-SUM-WEIGHTED = WS-SUM-WEIGHTED +
+                       (WS-SLOT-GRADE (WS-COURSE-IDX) *
+                        COURSE-COEF (WS-COURSE-IDX))
+                   COMPUTE WS-SUM-COEF = WS-SUM-COEF +
+                       COURSE-COEF (WS-COURSE-IDX)
+               END-IF
+           END-PERFORM
+
+           IF WS-SUM-COEF > 0
+               COMPUTE WS-COMPUTED-AVERAGE ROUNDED =
+                   WS-SUM-WEIGHTED / WS-SUM-COEF
+           ELSE
+               MOVE 0 TO WS-COMPUTED-AVERAGE
+           END-IF
+
+           IF WS-COMPUTED-AVERAGE = TOTAL-GRADE
+               MOVE "N" TO WS-MISMATCH-FLAG
+           ELSE
+               MOVE "Y" TO WS-MISMATCH-FLAG
+           END-IF.
+
+       2500-SORT-STUDENTS.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= WS-STUDENT-COUNTER
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                       UNTIL WS-SORT-J >
+                           WS-STUDENT-COUNTER - WS-SORT-I
+                   IF WS-S-TOTAL-GRADE (WS-SORT-J) <
+                      WS-S-TOTAL-GRADE (WS-SORT-J + 1)
+                       PERFORM 2550-SWAP-STUDENT-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       2550-SWAP-STUDENT-ENTRIES.
+           MOVE WS-STUDENT-ENTRY (WS-SORT-J) TO WS-SWAP-ENTRY
+           MOVE WS-STUDENT-ENTRY (WS-SORT-J + 1) TO
+               WS-STUDENT-ENTRY (WS-SORT-J)
+           MOVE WS-SWAP-ENTRY TO
+               WS-STUDENT-ENTRY (WS-SORT-J + 1).
+
+       2600-ASSIGN-RANKS.
+           MOVE 0 TO WS-HONOR-CUTOFF
+           IF WS-STUDENT-COUNTER > 0
+               COMPUTE WS-HONOR-CUTOFF =
+                   WS-STUDENT-COUNTER / 10
+               IF WS-HONOR-CUTOFF = 0
+                   MOVE 1 TO WS-HONOR-CUTOFF
+               END-IF
+           END-IF
+
+           PERFORM VARYING WS-STU-IDX FROM 1 BY 1
+                   UNTIL WS-STU-IDX > WS-STUDENT-COUNTER
+               MOVE WS-STU-IDX TO WS-S-RANK (WS-STU-IDX)
+               IF WS-STU-IDX <= WS-HONOR-CUTOFF
+                   MOVE "Y" TO WS-S-HONOR-FLAG (WS-STU-IDX)
+               ELSE
+                   MOVE "N" TO WS-S-HONOR-FLAG (WS-STU-IDX)
+               END-IF
+           END-PERFORM.
+
        3000-GENERATE-REPORT-HEADER.
+           IF WS-OUTPUT-MODE (1:3) = "CSV"
+               PERFORM 3020-GENERATE-CSV-HEADER
+           ELSE
+               PERFORM 3010-GENERATE-RPT-HEADER
+           END-IF.
+
+       3010-GENERATE-RPT-HEADER.
            MOVE HEADER-LINE TO REPORTRECORD.
            WRITE REPORTRECORD FROM REPORTRECORD.
-       
+
            STRING "BULLETIN DE NOTES" INTO TITLE-LINE(65:17)
            WRITE REPORTRECORD FROM TITLE-LINE.
-       
+
            MOVE HEADER-LINE TO REPORTRECORD.
            WRITE REPORTRECORD FROM REPORTRECORD.
-       
+
+      *        Column offsets mirror the field widths 3110 strings the
+      *        data line together from: WS-RANK-LABEL(25) + LASTNAME(35)
+      *        + filler(7) + FIRSTNAME(35) + filler(7) + TOTAL-GRADE(4)
+      *        + filler(7) = 120 bytes ahead of where COURSES-LINE
+      *        starts - NOM/PRENOM/MOYENNE line up with that 120-byte
+      *        span and the C<n> cells start right after it.
+           MOVE SPACES TO COLUMN-HEADER
+           MOVE "RANG" TO COLUMN-HEADER (1:4)
+           MOVE "NOM        PRENOM     MOYENNE     " TO
+               COLUMN-HEADER (26:34)
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                   UNTIL WS-COURSE-IDX > WS-COURSE-COUNT
+               MOVE SPACES TO WS-COURSE-HEADER-CELL
+               MOVE WS-COURSE-IDX TO WS-COURSE-IDX-DISP
+               STRING "C" FUNCTION TRIM(WS-COURSE-IDX-DISP)
+                   DELIMITED BY SIZE
+                   INTO WS-COURSE-HEADER-CELL
+               COMPUTE WS-COURSE-POS =
+                   120 + (WS-COURSE-IDX - 1) * 10 + 1
+               MOVE WS-COURSE-HEADER-CELL TO
+                   COLUMN-HEADER (WS-COURSE-POS:10)
+           END-PERFORM
+
            MOVE COLUMN-HEADER TO REPORTRECORD.
            WRITE REPORTRECORD FROM REPORTRECORD.
-       
+
            MOVE HEADER-LINE TO REPORTRECORD.
            WRITE REPORTRECORD FROM REPORTRECORD.
-       
+
+       3020-GENERATE-CSV-HEADER.
+           MOVE SPACES TO STUDENT-REPORT-LINE
+           MOVE 1 TO WS-STRING-PTR
+           STRING "RECTYPE,ID,LASTNAME,FIRSTNAME,TOTAL_GRADE,"
+                  & "COMPUTED_AVG,MISMATCH,RANK,HONOR"
+                  DELIMITED BY SIZE
+                  INTO STUDENT-REPORT-LINE
+                  WITH POINTER WS-STRING-PTR
+
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                   UNTIL WS-COURSE-IDX > WS-COURSE-COUNT
+               MOVE WS-COURSE-IDX TO WS-COURSE-IDX-DISP
+               STRING ",GRADE_" FUNCTION TRIM(WS-COURSE-IDX-DISP)
+                   DELIMITED BY SIZE
+                   INTO STUDENT-REPORT-LINE
+                   WITH POINTER WS-STRING-PTR
+           END-PERFORM
+
+           WRITE REPORTRECORD FROM STUDENT-REPORT-LINE.
+
+       3050-PRINT-RANKED-STUDENTS.
+           PERFORM VARYING WS-STU-IDX FROM 1 BY 1
+                   UNTIL WS-STU-IDX > WS-STUDENT-COUNTER
+               PERFORM 3100-GENERATE-STUDENT-REPORT
+           END-PERFORM.
+
        3100-GENERATE-STUDENT-REPORT.
+           IF WS-OUTPUT-MODE (1:3) = "CSV"
+               PERFORM 3510-GENERATE-CSV-STUDENT-LINE
+           ELSE
+               PERFORM 3110-GENERATE-RPT-STUDENT-LINE
+               IF WS-S-MISMATCH-FLAG (WS-STU-IDX) = "Y"
+                   PERFORM 3150-GENERATE-MISMATCH-LINE
+               END-IF
+           END-IF.
+
+       3110-GENERATE-RPT-STUDENT-LINE.
+           MOVE SPACES TO WS-RANK-LABEL
+           IF WS-S-HONOR-FLAG (WS-STU-IDX) = "Y"
+               STRING WS-S-RANK (WS-STU-IDX) DELIMITED BY SIZE
+                      " TABLEAU D'HONNEUR" DELIMITED BY SIZE
+                      INTO WS-RANK-LABEL
+           ELSE
+               MOVE WS-S-RANK (WS-STU-IDX) TO WS-RANK-LABEL
+           END-IF
+
+           MOVE SPACES TO STUDENT-REPORT-LINE
+           STRING WS-RANK-LABEL DELIMITED BY SIZE
+                  WS-S-LASTNAME (WS-STU-IDX) DELIMITED BY SIZE
+                  "       " DELIMITED BY SIZE
+                  WS-S-FIRSTNAME (WS-STU-IDX) DELIMITED BY SIZE
+                  "       " DELIMITED BY SIZE
+                  WS-S-TOTAL-GRADE (WS-STU-IDX) DELIMITED BY SIZE
+                  "       " DELIMITED BY SIZE
+                  WS-S-COURSES-LINE (WS-STU-IDX) (1:WS-COURSES-LEN)
+                  DELIMITED BY SIZE
+                  INTO STUDENT-REPORT-LINE
+           WRITE REPORTRECORD FROM STUDENT-REPORT-LINE.
+
+       3150-GENERATE-MISMATCH-LINE.
            MOVE SPACES TO STUDENT-REPORT-LINE
-           STRING LASTNAME DELIMITED BY SIZE
-                  "       "
-                  FIRSTNAME DELIMITED BY SIZE
-                  "       "
-                  TOTAL-GRADE DELIMITED BY SIZE
-                  "       "
-                  COURSES-LINE DELIMITED BY SIZE
+           MOVE 1 TO WS-STRING-PTR
+           STRING "     *** ECART MOYENNE " DELIMITED BY SIZE
+                  WS-S-LASTNAME (WS-STU-IDX) DELIMITED BY SIZE
+                  " STOCKEE=" DELIMITED BY SIZE
+                  INTO STUDENT-REPORT-LINE
+                  WITH POINTER WS-STRING-PTR
+           MOVE WS-S-TOTAL-GRADE (WS-STU-IDX) TO WS-GRADE-DISPLAY
+           STRING FUNCTION TRIM(WS-GRADE-DISPLAY) DELIMITED BY SIZE
+                  " RECALCULEE=" DELIMITED BY SIZE
+                  INTO STUDENT-REPORT-LINE
+                  WITH POINTER WS-STRING-PTR
+           MOVE WS-S-COMPUTED-AVG (WS-STU-IDX) TO WS-GRADE-DISPLAY
+           STRING FUNCTION TRIM(WS-GRADE-DISPLAY) DELIMITED BY SIZE
+                  " ***" DELIMITED BY SIZE
                   INTO STUDENT-REPORT-LINE
+                  WITH POINTER WS-STRING-PTR
+           WRITE REPORTRECORD FROM STUDENT-REPORT-LINE.
+
+       3510-GENERATE-CSV-STUDENT-LINE.
+           MOVE SPACES TO STUDENT-REPORT-LINE
+           MOVE 1 TO WS-STRING-PTR
+           STRING "STUDENT," DELIMITED BY SIZE
+                  WS-S-ID (WS-STU-IDX) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-S-LASTNAME (WS-STU-IDX))
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-S-FIRSTNAME (WS-STU-IDX))
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  INTO STUDENT-REPORT-LINE
+                  WITH POINTER WS-STRING-PTR
+           MOVE WS-S-TOTAL-GRADE (WS-STU-IDX) TO WS-GRADE-DISPLAY
+           STRING FUNCTION TRIM(WS-GRADE-DISPLAY) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  INTO STUDENT-REPORT-LINE
+                  WITH POINTER WS-STRING-PTR
+           MOVE WS-S-COMPUTED-AVG (WS-STU-IDX) TO WS-GRADE-DISPLAY
+           STRING FUNCTION TRIM(WS-GRADE-DISPLAY) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-S-MISMATCH-FLAG (WS-STU-IDX) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-S-RANK (WS-STU-IDX) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-S-HONOR-FLAG (WS-STU-IDX) DELIMITED BY SIZE
+                  INTO STUDENT-REPORT-LINE
+                  WITH POINTER WS-STRING-PTR
+
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                   UNTIL WS-COURSE-IDX > WS-COURSE-COUNT
+               COMPUTE WS-COURSE-POS =
+                   (WS-COURSE-IDX - 1) * 8 + 1
+               STRING "," DELIMITED BY SIZE
+                      WS-S-COURSES-LINE (WS-STU-IDX)
+                          (WS-COURSE-POS:8) DELIMITED BY SIZE
+                      INTO STUDENT-REPORT-LINE
+                      WITH POINTER WS-STRING-PTR
+           END-PERFORM
+
            WRITE REPORTRECORD FROM STUDENT-REPORT-LINE.
-       
+
        4000-GENERATE-CLASS-AVERAGE.
+           IF WS-STUDENT-COUNTER > 0
+               COMPUTE WS-CLASS-AVERAGE ROUNDED =
+                   WS-TOTAL-AVERAGE / WS-STUDENT-COUNTER
+           END-IF
+
+           IF WS-OUTPUT-MODE (1:3) = "CSV"
+               PERFORM 4020-GENERATE-CSV-CLASS-AVERAGE
+           ELSE
+               PERFORM 4010-GENERATE-RPT-CLASS-AVERAGE
+           END-IF.
+
+       4010-GENERATE-RPT-CLASS-AVERAGE.
            MOVE SPACES TO STUDENT-REPORT-LINE
-           STRING "CLASSE" DELIMITED BY SIZE
-                  "       "
+           MOVE 1 TO WS-STRING-PTR
+           STRING "     CLASSE" DELIMITED BY SIZE
+                  "       " DELIMITED BY SIZE
                   WS-CLASS-AVERAGE DELIMITED BY SIZE
-                  "       "
-                  COURSE-LIST(1)-COURSE-AVERAGE DELIMITED BY SIZE
-                  "       "
-                  COURSE-LIST(2)-COURSE-AVERAGE DELIMITED BY SIZE
-                  "       "
-                  COURSE-LIST(3)-COURSE-AVERAGE DELIMITED BY SIZE
-                  "       "
-                  COURSE-LIST(4)-COURSE-AVERAGE DELIMITED BY SIZE
-                  "       "
-                  COURSE-LIST(5)-COURSE-AVERAGE DELIMITED BY SIZE
-                  "       "
-                  COURSE-LIST(6)-COURSE-AVERAGE DELIMITED BY SIZE
                   INTO STUDENT-REPORT-LINE
+                  WITH POINTER WS-STRING-PTR
+
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                   UNTIL WS-COURSE-IDX > WS-COURSE-COUNT
+               STRING "       " DELIMITED BY SIZE
+                      COURSE-AVERAGE (WS-COURSE-IDX)
+                          DELIMITED BY SIZE
+                      INTO STUDENT-REPORT-LINE
+                      WITH POINTER WS-STRING-PTR
+           END-PERFORM
+
+           WRITE REPORTRECORD FROM STUDENT-REPORT-LINE.
+
+       4020-GENERATE-CSV-CLASS-AVERAGE.
+           MOVE SPACES TO STUDENT-REPORT-LINE
+           MOVE 1 TO WS-STRING-PTR
+           MOVE WS-CLASS-AVERAGE TO WS-GRADE-DISPLAY
+           STRING "CLASS,,,,," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-GRADE-DISPLAY) DELIMITED BY SIZE
+                  ",,," DELIMITED BY SIZE
+                  INTO STUDENT-REPORT-LINE
+                  WITH POINTER WS-STRING-PTR
+
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                   UNTIL WS-COURSE-IDX > WS-COURSE-COUNT
+               MOVE COURSE-AVERAGE (WS-COURSE-IDX) TO WS-GRADE-DISPLAY
+               STRING "," DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-GRADE-DISPLAY)
+                          DELIMITED BY SIZE
+                      INTO STUDENT-REPORT-LINE
+                      WITH POINTER WS-STRING-PTR
+           END-PERFORM
+
            WRITE REPORTRECORD FROM STUDENT-REPORT-LINE.
-       
+
        5000-GENERATE-COURSE-DETAILS.
-           PERFORM VARYING COURSE-ID FROM 1 BY 1 UNTIL COURSE-ID > 6
+           COMPUTE WS-NOTES-COUNT =
+               WS-STUDENT-COUNTER * WS-COURSE-COUNT
+
+           IF WS-OUTPUT-MODE (1:3) = "CSV"
+               PERFORM 5020-GENERATE-CSV-COURSE-DETAILS
+           ELSE
+               PERFORM 5010-GENERATE-RPT-COURSE-DETAILS
+           END-IF.
+
+       5010-GENERATE-RPT-COURSE-DETAILS.
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                   UNTIL WS-COURSE-IDX > WS-COURSE-COUNT
                MOVE SPACES TO STUDENT-REPORT-LINE
-               STRING "C" COURSE-ID " => COEF: " 
-                   COURSE-LIST(COURSE-ID)-COEF-COURSE
-                      " LABEL: " COURSE-LIST(COURSE-ID)-COURSE-LABEL
+               MOVE WS-COURSE-IDX TO WS-COURSE-IDX-DISP
+               STRING "C" FUNCTION TRIM(WS-COURSE-IDX-DISP)
+                   " => COEF: "
+                   COURSE-COEF (WS-COURSE-IDX)
+                      " LABEL: "
+                      COURSE-LABEL (WS-COURSE-IDX)
                       INTO STUDENT-REPORT-LINE
                WRITE REPORTRECORD FROM STUDENT-REPORT-LINE
            END-PERFORM
-       
+
            MOVE SPACES TO STUDENT-REPORT-LINE
            STRING "NOMBRE D'ELEVES => " WS-STUDENT-COUNTER
-                  " NOMBRE DE COURS => 6"
-                  " NOMBRE DE NOTES => " WS-STUDENT-COUNTER * 6
+                  " NOMBRE DE COURS => " WS-COURSE-COUNT
+                  " NOMBRE DE NOTES => " WS-NOTES-COUNT
                   INTO STUDENT-REPORT-LINE
            WRITE REPORTRECORD FROM STUDENT-REPORT-LINE.
-       
+
+       5020-GENERATE-CSV-COURSE-DETAILS.
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+                   UNTIL WS-COURSE-IDX > WS-COURSE-COUNT
+               MOVE SPACES TO STUDENT-REPORT-LINE
+               MOVE WS-COURSE-IDX TO WS-COURSE-IDX-DISP
+               MOVE COURSE-COEF (WS-COURSE-IDX) TO WS-COEF-DISPLAY
+               MOVE COURSE-AVERAGE (WS-COURSE-IDX) TO WS-GRADE-DISPLAY
+               STRING "COURSE," FUNCTION TRIM(WS-COURSE-IDX-DISP)
+                      DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      COURSE-LABEL (WS-COURSE-IDX)
+                          DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-COEF-DISPLAY)
+                          DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-GRADE-DISPLAY)
+                          DELIMITED BY SIZE
+                      INTO STUDENT-REPORT-LINE
+               WRITE REPORTRECORD FROM STUDENT-REPORT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO STUDENT-REPORT-LINE
+           STRING "META," WS-STUDENT-COUNTER DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-COURSE-COUNT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-NOTES-COUNT DELIMITED BY SIZE
+                  INTO STUDENT-REPORT-LINE
+           WRITE REPORTRECORD FROM STUDENT-REPORT-LINE.
+
        9000-CLOSE-DB.
            EXEC SQL
                DISCONNECT ALL
            END-EXEC.
+
+       9100-LOG-SQL-EXCEPTION.
+           MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+           MOVE SPACES TO EXCEPTIONRECORD
+           STRING "PARAGRAPH=" DELIMITED BY SIZE
+                  WS-LOG-PARAGRAPH DELIMITED BY SIZE
+                  " SQLCODE=" DELIMITED BY SIZE
+                  WS-SQLCODE-DISPLAY DELIMITED BY SIZE
+                  " SQLERRM=" DELIMITED BY SIZE
+                  SQLERRMC DELIMITED BY SIZE
+                  INTO EXCEPTIONRECORD
+           WRITE EXCEPTIONRECORD.
+
+       9900-ABEND-PROGRAM.
+           DISPLAY "ABEND: " WS-ABEND-MESSAGE UPON CONSOLE
+           MOVE 16 TO RETURN-CODE
+           IF WS-FILES-OPEN = "Y"
+               CLOSE REPORTFILE
+               CLOSE EXCEPTIONFILE
+           END-IF
+           IF WS-CHECKPOINT-OPEN = "Y"
+               CLOSE CHECKPOINTFILE
+           END-IF
+           STOP RUN.
